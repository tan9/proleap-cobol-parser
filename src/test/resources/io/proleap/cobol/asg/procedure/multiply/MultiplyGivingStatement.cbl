@@ -1,7 +1,1040 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. MULTSTMT.
- PROCEDURE DIVISION.
-    MULTIPLY SOMEID1 BY
-       SOMEID2 GIVING SOMEID3 SOMEID4 ROUNDED
-       ON SIZE ERROR DISPLAY 'on size error'
-       NOT ON SIZE ERROR DISPLAY 'not on size error'.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MULTSTMT.
+000030 AUTHOR.        J T MORALES.
+000040 INSTALLATION.  ORDER PROCESSING - BATCH EXTENSIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090*   MULTSTMT - DAILY LINE-ITEM EXTENSION RUN.                  *
+000100*                                                               *
+000110*   READS ONE QUANTITY/PRICE RECORD PER ORDER LINE FROM         *
+000120*   ORDER-LINE-IN, CALCULATES THE EXTENDED AMOUNT, AND WRITES   *
+000130*   THE RESULT TO EXTENSION-OUT AND TO THE GL-EXTRACT-OUT       *
+000140*   INTERCHANGE FILE.  LINES THAT FAIL EDIT OR OVERFLOW THE     *
+000150*   MULTIPLY ARE WRITTEN TO REJECT-FILE FOR NEXT-DAY REPROCESS. *
+000160*   A CHECKPOINT IS TAKEN EVERY CHKPT-INTERVAL RECORDS SO AN    *
+000170*   ABENDED RUN CAN BE RESTARTED WITHOUT REPROCESSING THE       *
+000180*   WHOLE FILE.  A CONTROL REPORT IS PRODUCED AT JOB END.       *
+000190*                                                               *
+000200*   MODIFICATION HISTORY                                       *
+000210*   DATE       BY    DESCRIPTION                                *
+000220*   ---------- ----- ------------------------------------------ *
+000230*   2026-08-09 JTM   ADDED DATA DIVISION AND FILE I/O - ORDER-  *
+000240*              LINE-IN/EXTENSION-OUT REPLACE HARD-CODED DATA.   *
+000250*   2026-08-09 JTM   REJECTS ON SIZE ERROR NOW WRITTEN TO       *
+000260*              REJECT-FILE WITH REASON CODE AND TIMESTAMP.      *
+000270*   2026-08-09 JTM   ADDED CHECKPOINT/RESTART EVERY CHKPT-      *
+000280*              INTERVAL RECORDS.                                *
+000290*   2026-08-09 JTM   ADDED END-OF-JOB CONTROL TOTAL REPORT.     *
+000300*   2026-08-09 JTM   ADDED QUANTITY/PRICE EDIT AHEAD OF THE     *
+000310*              MULTIPLY - FAILURES ROUTE TO REJECT HANDLING.    *
+000320*   2026-08-09 JTM   SOMEID1-SOMEID4 MOVED TO THE LINEITEM      *
+000330*              COPYBOOK SO BILLING/GL STAY IN SYNC.             *
+000340*   2026-08-09 JTM   CLARIFIED SOMEID3/SOMEID4 AS THE TAX-      *
+000350*              EXTRACT (TRUNCATED) AND INVOICE (ROUNDED)        *
+000360*              EXTENSIONS FROM THE SAME MULTIPLY - ROUNDED      *
+000370*              ONLY EVER APPLIED TO SOMEID4, SO BOTH FORMS      *
+000380*              WERE ALREADY COMING OUT OF ONE PASS.             *
+000390*   2026-08-09 JTM   ADDED GL-EXTRACT-OUT FIXED-WIDTH OUTPUT.   *
+000400*   2026-08-09 JTM   ADDED TRAILER RECORD COUNT/HASH BALANCING. *
+000410*   2026-08-09 JTM   ADDED PARM-DRIVEN RUN DATE AND ROUNDING    *
+000420*              MODE SO ONE LOAD MODULE SERVES BOTH THE DAILY    *
+000430*              AND MONTH-END RUNS.                               *
+000440*   2026-08-09 JTM   CHECKPOINT NOW CARRIES THE CONTROL-REPORT  *
+000450*              AND BALANCING ACCUMULATORS, NOT JUST THE LAST    *
+000460*              KEY, AND IS CLEARED AT NORMAL JOB END SO A       *
+000470*              RESTART AND THE NEXT DAY'S RUN BOTH COMPOSE      *
+000480*              CORRECTLY WITH THE CONTROL REPORT AND BATCH      *
+000490*              BALANCE CHECK.  ADDED FATAL FILE-STATUS CHECKING *
+000500*              ON EVERY FILE OPEN AND WIDENED/GUARDED THE       *
+000510*              SOMEID3/SOMEID4 CONTROL TOTALS AGAINST OVERFLOW. *
+000520*   2026-08-09 JTM   CHECKPOINT-FILE OPENS NOW GO THROUGH THE   *
+000530*              SAME FATAL STATUS CHECK AS EVERY OTHER FILE.     *
+000540*              AN OUT-OF-BALANCE RUN NOW SETS RETURN-CODE SO    *
+000550*              A DOWNSTREAM GL LOAD STEP CAN HOLD ON IT.  A     *
+000560*              CHECKPOINT THAT NEVER MATCHES (STALE/WRONG-DAY)  *
+000570*              NO LONGER RE-READS ORDER-LINE-IN PAST EOF.       *
+000580*   2026-08-09 JTM   A RESTART NOW TRUNCATES EXTENSION-OUT,     *
+000590*              REJECT-FILE, AND GL-EXTRACT-OUT BACK TO THE      *
+000600*              CHECKPOINTED RECORD COUNTS BEFORE RESUMING, SO   *
+000610*              THE RECORDS WRITTEN AFTER THE LAST CHECKPOINT BY *
+000620*              THE DEAD RUN ARE NOT DUPLICATED.  GENUINE I/O    *
+000630*              ERRORS ON A READ OR WRITE (NOT JUST A BAD OPEN)  *
+000640*              NOW ABEND THE RUN INSTEAD OF GOING UNNOTICED.    *
+000650*                                                               *
+000660*****************************************************************
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER.   IBM-ZSERIES.
+000700 OBJECT-COMPUTER.   IBM-ZSERIES.
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT ORDER-LINE-IN   ASSIGN TO ORDLNIN
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-ORDLNIN-STATUS.
+000760     SELECT EXTENSION-OUT   ASSIGN TO EXTOUT
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WS-EXTOUT-STATUS.
+000790     SELECT REJECT-FILE     ASSIGN TO REJFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-REJFILE-STATUS.
+000820     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000830         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS WS-CKPTFILE-STATUS.
+000850     SELECT CONTROL-RPT     ASSIGN TO CTLRPT
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS WS-CTLRPT-STATUS.
+000880     SELECT GL-EXTRACT-OUT  ASSIGN TO GLEXTOUT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS WS-GLEXTOUT-STATUS.
+000910     SELECT SCRATCH-FILE    ASSIGN TO SCRATCH
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS WS-SCRATCHFILE-STATUS.
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960*****************************************************************
+000970*   ORDER-LINE-IN - ONE RECORD PER ORDER LINE (QUANTITY/PRICE). *
+000980*   THE LAST RECORD ON THE FILE IS A TRAILER CARRYING THE       *
+000990*   RECORD COUNT AND AN INDEPENDENT HASH TOTAL OF SOMEID1 FOR   *
+001000*   BATCH BALANCING.                                            *
+001010*****************************************************************
+001020 FD  ORDER-LINE-IN
+001030     RECORDING MODE IS F.
+001040 01  OLI-DETAIL-RECORD.
+001050     05  OLI-RECORD-TYPE             PIC X(01).
+001060         88  OLI-IS-DETAIL                VALUE 'D'.
+001070         88  OLI-IS-TRAILER                VALUE 'T'.
+001080     05  OLI-KEY                     PIC 9(08).
+001090     05  OLI-SOMEID1                 PIC 9(07)V9(02).
+001100     05  OLI-SOMEID2                 PIC 9(05)V9(04).
+001110     05  FILLER                      PIC X(53).
+001120 01  OLI-TRAILER-RECORD REDEFINES OLI-DETAIL-RECORD.
+001130     05  OLI-TRAILER-TYPE            PIC X(01).
+001140     05  OLI-TRAILER-RECORD-COUNT    PIC 9(07).
+001150     05  OLI-TRAILER-CONTROL-TOTAL   PIC 9(09)V9(02).
+001160     05  FILLER                      PIC X(61).
+001170*****************************************************************
+001180*   EXTENSION-OUT - CALCULATED EXTENSION FOR EACH LINE ITEM.    *
+001190*****************************************************************
+001200 FD  EXTENSION-OUT
+001210     RECORDING MODE IS F.
+001220 01  EXTENSION-OUT-RECORD.
+001230     05  EXO-KEY                     PIC 9(08).
+001240     COPY LINEITEM.
+001250     05  FILLER                      PIC X(50).
+001260*****************************************************************
+001270*   REJECT-FILE - LINE ITEMS FAILING ON SIZE ERROR.             *
+001280*****************************************************************
+001290 FD  REJECT-FILE
+001300     RECORDING MODE IS F.
+001310 01  REJECT-RECORD.
+001320     05  REJ-KEY                     PIC 9(08).
+001330     05  REJ-SOMEID1                 PIC 9(07)V9(02).
+001340     05  REJ-SOMEID2                 PIC 9(05)V9(04).
+001350     05  REJ-REASON-CODE             PIC X(04).
+001360         88  REJ-REASON-SIZE-ERROR         VALUE 'SIZE'.
+001370         88  REJ-REASON-BAD-QUANTITY       VALUE 'QTY '.
+001380         88  REJ-REASON-BAD-PRICE          VALUE 'PRC '.
+001390     05  REJ-TIMESTAMP               PIC X(26).
+001400     05  FILLER                      PIC X(24).
+001410*****************************************************************
+001420*   CHECKPOINT-FILE - LAST KEY SUCCESSFULLY PROCESSED, PLUS THE *
+001430*   CONTROL-REPORT/BALANCING ACCUMULATORS AS OF THAT KEY, SO A  *
+001440*   RESTARTED RUN PICKS THE RUNNING TOTALS UP WHERE THE PRIOR   *
+001450*   RUN LEFT THEM INSTEAD OF RECOUNTING FROM ZERO.               *
+001460*****************************************************************
+001470 FD  CHECKPOINT-FILE
+001480     RECORDING MODE IS F.
+001490 01  CHECKPOINT-RECORD.
+001500     05  CKPT-LAST-KEY               PIC 9(08).
+001510     05  CKPT-RECORDS-READ-COUNT     PIC 9(07).
+001520     05  CKPT-RECORDS-REJECTED-COUNT PIC 9(07).
+001530     05  CKPT-SUM-SOMEID3            PIC 9(15)V9(02).
+001540     05  CKPT-SUM-SOMEID4            PIC 9(15)V9(02).
+001550     05  CKPT-COMPUTED-HASH-TOTAL    PIC 9(09)V9(02).
+001560     05  CKPT-EXTENSION-WRITE-COUNT  PIC 9(07).
+001570*****************************************************************
+001580*   GL-EXTRACT-OUT - FIXED-WIDTH INTERCHANGE LAYOUT FOR THE     *
+001590*   GENERAL LEDGER LOADER.                                      *
+001600*****************************************************************
+001610 FD  GL-EXTRACT-OUT
+001620     RECORDING MODE IS F.
+001630 01  GL-EXTRACT-RECORD.
+001640     05  GL-ACCOUNT-CODE             PIC X(10).
+001650     05  GL-PERIOD                   PIC 9(06).
+001660     05  GL-AMOUNT                   PIC 9(09)V9(02).
+001670     05  GL-DR-CR-INDICATOR          PIC X(01).
+001680         88  GL-IS-DEBIT                   VALUE 'D'.
+001690         88  GL-IS-CREDIT                  VALUE 'C'.
+001700     05  FILLER                      PIC X(52).
+001710*****************************************************************
+001720*   CONTROL-RPT - END-OF-JOB CONTROL TOTAL REPORT.              *
+001730*****************************************************************
+001740 FD  CONTROL-RPT
+001750     RECORDING MODE IS F.
+001760 01  CONTROL-RPT-LINE                PIC X(132).
+001770*****************************************************************
+001780*   SCRATCH-FILE - WORK FILE USED TO TRUNCATE AN OUTPUT FILE    *
+001790*   BACK TO ITS CHECKPOINTED RECORD COUNT ON RESTART.  REUSED   *
+001800*   IN TURN FOR EXTENSION-OUT, REJECT-FILE, AND GL-EXTRACT-OUT. *
+001810*****************************************************************
+001820 FD  SCRATCH-FILE
+001830     RECORDING MODE IS F.
+001840 01  SCRATCH-RECORD                  PIC X(132).
+001850 WORKING-STORAGE SECTION.
+001860*****************************************************************
+001870*   FILE STATUS AND SWITCHES                                    *
+001880*****************************************************************
+001890 77  WS-ORDLNIN-STATUS                PIC X(02).
+001900 77  WS-EXTOUT-STATUS                 PIC X(02).
+001910 77  WS-REJFILE-STATUS                PIC X(02).
+001920 77  WS-CKPTFILE-STATUS                PIC X(02).
+001930 77  WS-CTLRPT-STATUS                 PIC X(02).
+001940 77  WS-GLEXTOUT-STATUS                PIC X(02).
+001950 77  WS-SCRATCHFILE-STATUS             PIC X(02).
+001960 77  WS-EOF-SWITCH                    PIC X(01)  VALUE 'N'.
+001970     88  WS-END-OF-FILE                     VALUE 'Y'.
+001980 77  WS-EDIT-FAILED-SWITCH             PIC X(01)  VALUE 'N'.
+001990     88  WS-EDIT-FAILED                      VALUE 'Y'.
+002000 77  WS-CHECKPOINT-EXISTS-SWITCH      PIC X(01)  VALUE 'N'.
+002010     88  WS-CHECKPOINT-EXISTS               VALUE 'Y'.
+002020 77  WS-RESTART-COMPLETE-SWITCH       PIC X(01)  VALUE 'N'.
+002030     88  WS-RESTART-COMPLETE                VALUE 'Y'.
+002040 77  WS-OUT-OF-BALANCE-SWITCH         PIC X(01)  VALUE 'N'.
+002050     88  WS-RUN-OUT-OF-BALANCE              VALUE 'Y'.
+002060 77  WS-TRUNC-EOF-SWITCH              PIC X(01)  VALUE 'N'.
+002070     88  WS-TRUNC-EOF                        VALUE 'Y'.
+002080 77  WS-REJECT-REASON-CODE             PIC X(04)  VALUE SPACES.
+002090*****************************************************************
+002100*   FATAL FILE-STATUS CHECK WORK AREAS                          *
+002110*****************************************************************
+002120 77  WS-ABEND-FILE-ID                 PIC X(14)  VALUE SPACES.
+002130 77  WS-ABEND-STATUS-CODE             PIC X(02)  VALUE SPACES.
+002140*****************************************************************
+002150*   CHECKPOINT/RESTART CONTROLS                                 *
+002160*****************************************************************
+002170 77  WS-CHKPT-INTERVAL                PIC 9(05)  VALUE 01000.
+002180 77  WS-CHKPT-RECORD-COUNTER          PIC 9(07)  VALUE ZEROS.
+002190 77  WS-LAST-CHECKPOINT-KEY           PIC 9(08)  VALUE ZEROS.
+002200 77  WS-TRUNC-RECORD-COUNTER          PIC 9(07)  VALUE ZEROS.
+002210*****************************************************************
+002220*   BUSINESS-RULE EDIT LIMITS                                   *
+002230*****************************************************************
+002240 77  WS-PRICE-FLOOR              PIC 9(05)V9(04) VALUE 00000.0001.
+002250 77  WS-PRICE-CEILING            PIC 9(05)V9(04) VALUE 99999.9999.
+002260*****************************************************************
+002270*   BATCH TOTALS / CONTROL REPORT ACCUMULATORS                  *
+002280*****************************************************************
+002290 01  WS-CONTROL-TOTALS.
+002300     05  WS-RECORDS-READ-COUNT        PIC 9(07)  VALUE ZEROS.
+002310     05  WS-RECORDS-REJECTED-COUNT    PIC 9(07)  VALUE ZEROS.
+002320     05  WS-SUM-SOMEID3               PIC 9(15)V9(02) VALUE ZEROS.
+002330     05  WS-SUM-SOMEID4               PIC 9(15)V9(02) VALUE ZEROS.
+002340     05  WS-COMPUTED-HASH-TOTAL       PIC 9(09)V9(02) VALUE ZEROS.
+002350     05  WS-TRAILER-RECORD-COUNT      PIC 9(07)  VALUE ZEROS.
+002360     05  WS-TRAILER-CONTROL-TOTAL     PIC 9(09)V9(02) VALUE ZEROS.
+002370     05  WS-EXTENSION-WRITE-COUNT     PIC 9(07)  VALUE ZEROS.
+002380*****************************************************************
+002390*   GL EXTRACT CONSTANTS                                        *
+002400*****************************************************************
+002410 77  WS-GL-ACCOUNT-CODE          PIC X(10)  VALUE 'REV-EXT-01'.
+002420*****************************************************************
+002430*   CURRENT DATE/TIME FOR TIMESTAMPING REJECTS                  *
+002440*****************************************************************
+002450 01  WS-CURRENT-DATE-TIME.
+002460     05  WS-CDT-DATE                  PIC 9(08).
+002470     05  WS-CDT-TIME                  PIC 9(08).
+002480 01  WS-TIMESTAMP-OUT.
+002490     05  WS-TS-DATE                   PIC 9(08).
+002500     05  WS-TS-DASH                   PIC X(01)  VALUE '-'.
+002510     05  WS-TS-TIME                   PIC 9(08).
+002520     05  WS-TS-FILLER                 PIC X(09)  VALUE SPACES.
+002530*****************************************************************
+002540*   CONTROL REPORT LINE WORK AREAS                              *
+002550*****************************************************************
+002560 01  WS-RPT-RECORDS-IN                 PIC ZZZ,ZZ9.
+002570 01  WS-RPT-RECORDS-REJ                PIC ZZZ,ZZ9.
+002580 01  WS-RPT-SUM-SOMEID3          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+002590 01  WS-RPT-SUM-SOMEID4          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.99.
+002600*****************************************************************
+002610*   RUN PARAMETERS - DEFAULTED, THEN OVERRIDDEN FROM THE JCL    *
+002620*   PARM= TEXT IF ONE WAS SUPPLIED.  THIS LETS THE SAME LOAD    *
+002630*   MODULE SERVE THE DAILY RUN (TODAY'S DATE, ROUNDED SOMEID4)  *
+002640*   AND THE MONTH-END RUN (PRIOR PERIOD DATE, TRUNCATED         *
+002650*   SOMEID4) WITHOUT A SEPARATE PROGRAM.                        *
+002660*****************************************************************
+002670 01  WS-RUN-PARAMETERS.
+002680     05  WS-RUN-DATE                  PIC 9(08).
+002690     05  WS-ROUNDING-MODE-FLAG        PIC X(01)  VALUE 'R'.
+002700         88  WS-ROUNDING-MODE-ROUNDED       VALUE 'R'.
+002710         88  WS-ROUNDING-MODE-TRUNCATED     VALUE 'T'.
+002720 LINKAGE SECTION.
+002730*****************************************************************
+002740*   PARM-DATA - STANDARD JCL PARM= TEXT.  BYTES 1-8 ARE THE     *
+002750*   RUN DATE (YYYYMMDD); BYTE 9 IS THE ROUNDING MODE ('R' OR    *
+002760*   'T').  EITHER OR BOTH MAY BE OMITTED.                       *
+002770*****************************************************************
+002780 01  PARM-DATA.
+002790     05  PARM-LENGTH                  PIC S9(04) COMP.
+002800     05  PARM-TEXT                    PIC X(80).
+002810 PROCEDURE DIVISION USING PARM-DATA.
+002820*****************************************************************
+002830*   0000-MAINLINE                                               *
+002840*****************************************************************
+002850 0000-MAINLINE.
+002860     PERFORM 1000-INITIALIZE
+002870         THRU 1000-INITIALIZE-EXIT.
+002880     PERFORM 2000-PROCESS-ORDER-LINES
+002890         THRU 2000-PROCESS-ORDER-LINES-EXIT
+002900         UNTIL WS-END-OF-FILE.
+002910     PERFORM 7000-VALIDATE-BATCH-BALANCE
+002920         THRU 7000-VALIDATE-BATCH-BALANCE-EXIT.
+002930     PERFORM 8000-WRITE-CONTROL-REPORT
+002940         THRU 8000-WRITE-CONTROL-REPORT-EXIT.
+002950     PERFORM 9000-TERMINATE
+002960         THRU 9000-TERMINATE-EXIT.
+002970     GOBACK.
+002980*****************************************************************
+002990*   1000-INITIALIZE - OPEN FILES AND HANDLE RESTART             *
+003000*****************************************************************
+003010 1000-INITIALIZE.
+003020     PERFORM 1100-ACCEPT-RUN-PARAMETERS
+003030         THRU 1100-ACCEPT-RUN-PARAMETERS-EXIT.
+003040     OPEN INPUT  ORDER-LINE-IN.
+003050     MOVE 'ORDER-LINE-IN'   TO WS-ABEND-FILE-ID.
+003060     MOVE WS-ORDLNIN-STATUS TO WS-ABEND-STATUS-CODE.
+003070     PERFORM 9900-CHECK-OPEN-STATUS
+003080         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+003090     OPEN OUTPUT CONTROL-RPT.
+003100     MOVE 'CONTROL-RPT'    TO WS-ABEND-FILE-ID.
+003110     MOVE WS-CTLRPT-STATUS TO WS-ABEND-STATUS-CODE.
+003120     PERFORM 9900-CHECK-OPEN-STATUS
+003130         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+003140     PERFORM 1200-CHECK-FOR-CHECKPOINT
+003150         THRU 1200-CHECK-FOR-CHECKPOINT-EXIT.
+003160     IF WS-CHECKPOINT-EXISTS
+003170         PERFORM 1400-TRUNCATE-EXTENSION-OUT
+003180             THRU 1400-TRUNCATE-EXTENSION-OUT-EXIT
+003190         PERFORM 1430-TRUNCATE-REJECT-FILE
+003200             THRU 1430-TRUNCATE-REJECT-FILE-EXIT
+003210         PERFORM 1460-TRUNCATE-GL-EXTRACT-OUT
+003220             THRU 1460-TRUNCATE-GL-EXTRACT-OUT-EXIT
+003230         OPEN EXTEND EXTENSION-OUT
+003240         MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID
+003250         MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+003260         PERFORM 9900-CHECK-OPEN-STATUS
+003270             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003280         OPEN EXTEND REJECT-FILE
+003290         MOVE 'REJECT-FILE'    TO WS-ABEND-FILE-ID
+003300         MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE
+003310         PERFORM 9900-CHECK-OPEN-STATUS
+003320             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003330         OPEN EXTEND GL-EXTRACT-OUT
+003340         MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID
+003350         MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+003360         PERFORM 9900-CHECK-OPEN-STATUS
+003370             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003380         PERFORM 1300-SKIP-TO-CHECKPOINT
+003390             THRU 1300-SKIP-TO-CHECKPOINT-EXIT
+003400     ELSE
+003410         OPEN OUTPUT EXTENSION-OUT
+003420         MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID
+003430         MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+003440         PERFORM 9900-CHECK-OPEN-STATUS
+003450             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003460         OPEN OUTPUT REJECT-FILE
+003470         MOVE 'REJECT-FILE'    TO WS-ABEND-FILE-ID
+003480         MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE
+003490         PERFORM 9900-CHECK-OPEN-STATUS
+003500             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003510         OPEN OUTPUT GL-EXTRACT-OUT
+003520         MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID
+003530         MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+003540         PERFORM 9900-CHECK-OPEN-STATUS
+003550             THRU 9900-CHECK-OPEN-STATUS-EXIT
+003560     END-IF.
+003570     IF NOT WS-END-OF-FILE
+003580         PERFORM 2100-READ-ORDER-LINE
+003590             THRU 2100-READ-ORDER-LINE-EXIT
+003600     END-IF.
+003610 1000-INITIALIZE-EXIT.
+003620     EXIT.
+003630*****************************************************************
+003640*   1100-ACCEPT-RUN-PARAMETERS - DEFAULT THE RUN DATE TO TODAY  *
+003650*   AND THE ROUNDING MODE TO ROUNDED, THEN APPLY WHATEVER THE   *
+003660*   JCL PARM= TEXT SUPPLIED OVER THOSE DEFAULTS.                *
+003670*****************************************************************
+003680 1100-ACCEPT-RUN-PARAMETERS.
+003690     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003700     MOVE 'R' TO WS-ROUNDING-MODE-FLAG.
+003710     IF PARM-LENGTH > ZERO
+003720         IF PARM-LENGTH >= 8
+003730             MOVE PARM-TEXT (1:8) TO WS-RUN-DATE
+003740         END-IF
+003750         IF PARM-LENGTH >= 9
+003760             MOVE PARM-TEXT (9:1) TO WS-ROUNDING-MODE-FLAG
+003770         END-IF
+003780     END-IF.
+003790 1100-ACCEPT-RUN-PARAMETERS-EXIT.
+003800     EXIT.
+003810*****************************************************************
+003820*   1200-CHECK-FOR-CHECKPOINT - LOOK FOR A CHECKPOINT FROM A    *
+003830*   PRIOR RUN THAT DID NOT COMPLETE.                             *
+003840*****************************************************************
+003850 1200-CHECK-FOR-CHECKPOINT.
+003860     MOVE 'N' TO WS-CHECKPOINT-EXISTS-SWITCH.
+003870     OPEN INPUT CHECKPOINT-FILE.
+003880     IF WS-CKPTFILE-STATUS = '00'
+003890         READ CHECKPOINT-FILE
+003900             AT END
+003910                 MOVE 'N' TO WS-CHECKPOINT-EXISTS-SWITCH
+003920             NOT AT END
+003930                 MOVE 'Y' TO WS-CHECKPOINT-EXISTS-SWITCH
+003940                 MOVE CKPT-LAST-KEY
+003950                     TO WS-LAST-CHECKPOINT-KEY
+003960                 MOVE CKPT-RECORDS-READ-COUNT
+003970                     TO WS-RECORDS-READ-COUNT
+003980                 MOVE CKPT-RECORDS-REJECTED-COUNT
+003990                     TO WS-RECORDS-REJECTED-COUNT
+004000                 MOVE CKPT-SUM-SOMEID3
+004010                     TO WS-SUM-SOMEID3
+004020                 MOVE CKPT-SUM-SOMEID4
+004030                     TO WS-SUM-SOMEID4
+004040                 MOVE CKPT-COMPUTED-HASH-TOTAL
+004050                     TO WS-COMPUTED-HASH-TOTAL
+004060                 MOVE CKPT-EXTENSION-WRITE-COUNT
+004070                     TO WS-EXTENSION-WRITE-COUNT
+004080         END-READ
+004090         IF WS-CKPTFILE-STATUS NOT = '10'
+004100             MOVE 'CHECKPOINT-FILE'  TO WS-ABEND-FILE-ID
+004110             MOVE WS-CKPTFILE-STATUS TO WS-ABEND-STATUS-CODE
+004120             PERFORM 9910-CHECK-IO-STATUS
+004130                 THRU 9910-CHECK-IO-STATUS-EXIT
+004140         END-IF
+004150         CLOSE CHECKPOINT-FILE
+004160     END-IF.
+004170 1200-CHECK-FOR-CHECKPOINT-EXIT.
+004180     EXIT.
+004190*****************************************************************
+004200*   1300-SKIP-TO-CHECKPOINT - FAST-FORWARD THE INPUT FILE PAST  *
+004210*   EVERYTHING ALREADY PROCESSED ON THE PRIOR RUN.               *
+004220*****************************************************************
+004230 1300-SKIP-TO-CHECKPOINT.
+004240     PERFORM 1310-SKIP-ONE-RECORD
+004250         THRU 1310-SKIP-ONE-RECORD-EXIT
+004260         UNTIL WS-RESTART-COMPLETE
+004270         OR WS-END-OF-FILE.
+004280 1300-SKIP-TO-CHECKPOINT-EXIT.
+004290     EXIT.
+004300 1310-SKIP-ONE-RECORD.
+004310     READ ORDER-LINE-IN
+004320         AT END
+004330             MOVE 'Y' TO WS-EOF-SWITCH
+004340         NOT AT END
+004350             IF OLI-IS-DETAIL AND
+004360                OLI-KEY = WS-LAST-CHECKPOINT-KEY
+004370                 MOVE 'Y' TO WS-RESTART-COMPLETE-SWITCH
+004380             END-IF
+004390     END-READ.
+004400     IF WS-ORDLNIN-STATUS NOT = '10'
+004410         MOVE 'ORDER-LINE-IN'   TO WS-ABEND-FILE-ID
+004420         MOVE WS-ORDLNIN-STATUS TO WS-ABEND-STATUS-CODE
+004430         PERFORM 9910-CHECK-IO-STATUS
+004440             THRU 9910-CHECK-IO-STATUS-EXIT
+004450     END-IF.
+004460 1310-SKIP-ONE-RECORD-EXIT.
+004470     EXIT.
+004480*****************************************************************
+004490*   1400-TRUNCATE-EXTENSION-OUT - A CHECKPOINT ONLY RECORDS THE *
+004500*   LAST KEY READ, NOT HOW MUCH OUTPUT HAD BEEN WRITTEN, SO THE *
+004510*   DEAD RUN MAY HAVE WRITTEN UP TO WS-CHKPT-INTERVAL EXTRA      *
+004520*   RECORDS PAST THE LAST CHECKPOINT BEFORE IT ABENDED.  COPY    *
+004530*   ONLY THE CHECKPOINTED NUMBER OF RECORDS (WS-EXTENSION-WRITE- *
+004540*   COUNT) BACK OUT TO SCRATCH-FILE, THEN REBUILD EXTENSION-OUT  *
+004550*   FROM SCRATCH-FILE, SO A RESTART RESUMES WITHOUT DUPLICATING  *
+004560*   THE RECORDS THE DEAD RUN ALREADY WROTE.                      *
+004570*****************************************************************
+004580 1400-TRUNCATE-EXTENSION-OUT.
+004590     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+004600     MOVE ZEROS TO WS-TRUNC-RECORD-COUNTER.
+004610     OPEN INPUT EXTENSION-OUT.
+004620     MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID.
+004630     MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+004640     PERFORM 9900-CHECK-OPEN-STATUS
+004650         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+004660     OPEN OUTPUT SCRATCH-FILE.
+004670     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+004680     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+004690     PERFORM 9900-CHECK-OPEN-STATUS
+004700         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+004710     PERFORM 1410-COPY-EXTENSION-TO-SCRATCH
+004720         THRU 1410-COPY-EXTENSION-TO-SCRATCH-EXIT
+004730         UNTIL WS-TRUNC-RECORD-COUNTER >= WS-EXTENSION-WRITE-COUNT
+004740         OR WS-TRUNC-EOF.
+004750     CLOSE EXTENSION-OUT.
+004760     CLOSE SCRATCH-FILE.
+004770     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+004780     OPEN OUTPUT EXTENSION-OUT.
+004790     MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID.
+004800     MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+004810     PERFORM 9900-CHECK-OPEN-STATUS
+004820         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+004830     OPEN INPUT SCRATCH-FILE.
+004840     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+004850     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+004860     PERFORM 9900-CHECK-OPEN-STATUS
+004870         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+004880     PERFORM 1420-COPY-SCRATCH-TO-EXTENSION
+004890         THRU 1420-COPY-SCRATCH-TO-EXTENSION-EXIT
+004900         UNTIL WS-TRUNC-EOF.
+004910     CLOSE SCRATCH-FILE.
+004920     CLOSE EXTENSION-OUT.
+004930 1400-TRUNCATE-EXTENSION-OUT-EXIT.
+004940     EXIT.
+004950 1410-COPY-EXTENSION-TO-SCRATCH.
+004960     READ EXTENSION-OUT
+004970         AT END
+004980             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+004990         NOT AT END
+005000             MOVE EXTENSION-OUT-RECORD TO SCRATCH-RECORD
+005010             WRITE SCRATCH-RECORD
+005020             MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+005030             MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+005040             PERFORM 9910-CHECK-IO-STATUS
+005050                 THRU 9910-CHECK-IO-STATUS-EXIT
+005060             ADD 1 TO WS-TRUNC-RECORD-COUNTER
+005070     END-READ.
+005080     IF WS-EXTOUT-STATUS NOT = '10'
+005090         MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID
+005100         MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+005110         PERFORM 9910-CHECK-IO-STATUS
+005120             THRU 9910-CHECK-IO-STATUS-EXIT
+005130     END-IF.
+005140 1410-COPY-EXTENSION-TO-SCRATCH-EXIT.
+005150     EXIT.
+005160 1420-COPY-SCRATCH-TO-EXTENSION.
+005170     READ SCRATCH-FILE
+005180         AT END
+005190             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+005200         NOT AT END
+005210             MOVE SCRATCH-RECORD TO EXTENSION-OUT-RECORD
+005220             WRITE EXTENSION-OUT-RECORD
+005230             MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID
+005240             MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+005250             PERFORM 9910-CHECK-IO-STATUS
+005260                 THRU 9910-CHECK-IO-STATUS-EXIT
+005270     END-READ.
+005280     IF WS-SCRATCHFILE-STATUS NOT = '10'
+005290         MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+005300         MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+005310         PERFORM 9910-CHECK-IO-STATUS
+005320             THRU 9910-CHECK-IO-STATUS-EXIT
+005330     END-IF.
+005340 1420-COPY-SCRATCH-TO-EXTENSION-EXIT.
+005350     EXIT.
+005360*****************************************************************
+005370*   1430-TRUNCATE-REJECT-FILE - SAME IDEA AS 1400, BUT FOR       *
+005380*   REJECT-FILE, KEPT TO WS-RECORDS-REJECTED-COUNT (RESTORED     *
+005390*   FROM THE CHECKPOINT, SO IT ALREADY REFLECTS WHAT WAS         *
+005400*   WRITTEN AS OF THE LAST CHECKPOINT).                          *
+005410*****************************************************************
+005420 1430-TRUNCATE-REJECT-FILE.
+005430     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+005440     MOVE ZEROS TO WS-TRUNC-RECORD-COUNTER.
+005450     OPEN INPUT REJECT-FILE.
+005460     MOVE 'REJECT-FILE'     TO WS-ABEND-FILE-ID.
+005470     MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE.
+005480     PERFORM 9900-CHECK-OPEN-STATUS
+005490         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+005500     OPEN OUTPUT SCRATCH-FILE.
+005510     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+005520     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+005530     PERFORM 9900-CHECK-OPEN-STATUS
+005540         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+005550     PERFORM 1440-COPY-REJECT-TO-SCRATCH
+005560         THRU 1440-COPY-REJECT-TO-SCRATCH-EXIT
+005570         UNTIL WS-TRUNC-RECORD-COUNTER >=
+005580             WS-RECORDS-REJECTED-COUNT
+005590         OR WS-TRUNC-EOF.
+005600     CLOSE REJECT-FILE.
+005610     CLOSE SCRATCH-FILE.
+005620     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+005630     OPEN OUTPUT REJECT-FILE.
+005640     MOVE 'REJECT-FILE'     TO WS-ABEND-FILE-ID.
+005650     MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE.
+005660     PERFORM 9900-CHECK-OPEN-STATUS
+005670         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+005680     OPEN INPUT SCRATCH-FILE.
+005690     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+005700     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+005710     PERFORM 9900-CHECK-OPEN-STATUS
+005720         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+005730     PERFORM 1450-COPY-SCRATCH-TO-REJECT
+005740         THRU 1450-COPY-SCRATCH-TO-REJECT-EXIT
+005750         UNTIL WS-TRUNC-EOF.
+005760     CLOSE SCRATCH-FILE.
+005770     CLOSE REJECT-FILE.
+005780 1430-TRUNCATE-REJECT-FILE-EXIT.
+005790     EXIT.
+005800 1440-COPY-REJECT-TO-SCRATCH.
+005810     READ REJECT-FILE
+005820         AT END
+005830             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+005840         NOT AT END
+005850             MOVE REJECT-RECORD TO SCRATCH-RECORD
+005860             WRITE SCRATCH-RECORD
+005870             MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+005880             MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+005890             PERFORM 9910-CHECK-IO-STATUS
+005900                 THRU 9910-CHECK-IO-STATUS-EXIT
+005910             ADD 1 TO WS-TRUNC-RECORD-COUNTER
+005920     END-READ.
+005930     IF WS-REJFILE-STATUS NOT = '10'
+005940         MOVE 'REJECT-FILE'     TO WS-ABEND-FILE-ID
+005950         MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE
+005960         PERFORM 9910-CHECK-IO-STATUS
+005970             THRU 9910-CHECK-IO-STATUS-EXIT
+005980     END-IF.
+005990 1440-COPY-REJECT-TO-SCRATCH-EXIT.
+006000     EXIT.
+006010 1450-COPY-SCRATCH-TO-REJECT.
+006020     READ SCRATCH-FILE
+006030         AT END
+006040             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+006050         NOT AT END
+006060             MOVE SCRATCH-RECORD TO REJECT-RECORD
+006070             WRITE REJECT-RECORD
+006080             MOVE 'REJECT-FILE'     TO WS-ABEND-FILE-ID
+006090             MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE
+006100             PERFORM 9910-CHECK-IO-STATUS
+006110                 THRU 9910-CHECK-IO-STATUS-EXIT
+006120     END-READ.
+006130     IF WS-SCRATCHFILE-STATUS NOT = '10'
+006140         MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+006150         MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+006160         PERFORM 9910-CHECK-IO-STATUS
+006170             THRU 9910-CHECK-IO-STATUS-EXIT
+006180     END-IF.
+006190 1450-COPY-SCRATCH-TO-REJECT-EXIT.
+006200     EXIT.
+006210*****************************************************************
+006220*   1460-TRUNCATE-GL-EXTRACT-OUT - SAME IDEA AS 1400, BUT FOR    *
+006230*   GL-EXTRACT-OUT, WHICH IS ALWAYS WRITTEN IN LOCKSTEP WITH     *
+006240*   EXTENSION-OUT SO IT SHARES WS-EXTENSION-WRITE-COUNT.         *
+006250*****************************************************************
+006260 1460-TRUNCATE-GL-EXTRACT-OUT.
+006270     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+006280     MOVE ZEROS TO WS-TRUNC-RECORD-COUNTER.
+006290     OPEN INPUT GL-EXTRACT-OUT.
+006300     MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID.
+006310     MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+006320     PERFORM 9900-CHECK-OPEN-STATUS
+006330         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+006340     OPEN OUTPUT SCRATCH-FILE.
+006350     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+006360     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+006370     PERFORM 9900-CHECK-OPEN-STATUS
+006380         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+006390     PERFORM 1470-COPY-GLEXTRACT-TO-SCRATCH
+006400         THRU 1470-COPY-GLEXTRACT-TO-SCRATCH-EXIT
+006410         UNTIL WS-TRUNC-RECORD-COUNTER >= WS-EXTENSION-WRITE-COUNT
+006420         OR WS-TRUNC-EOF.
+006430     CLOSE GL-EXTRACT-OUT.
+006440     CLOSE SCRATCH-FILE.
+006450     MOVE 'N' TO WS-TRUNC-EOF-SWITCH.
+006460     OPEN OUTPUT GL-EXTRACT-OUT.
+006470     MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID.
+006480     MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+006490     PERFORM 9900-CHECK-OPEN-STATUS
+006500         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+006510     OPEN INPUT SCRATCH-FILE.
+006520     MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID.
+006530     MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE.
+006540     PERFORM 9900-CHECK-OPEN-STATUS
+006550         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+006560     PERFORM 1480-COPY-SCRATCH-TO-GLEXTRACT
+006570         THRU 1480-COPY-SCRATCH-TO-GLEXTRACT-EXIT
+006580         UNTIL WS-TRUNC-EOF.
+006590     CLOSE SCRATCH-FILE.
+006600     CLOSE GL-EXTRACT-OUT.
+006610 1460-TRUNCATE-GL-EXTRACT-OUT-EXIT.
+006620     EXIT.
+006630 1470-COPY-GLEXTRACT-TO-SCRATCH.
+006640     READ GL-EXTRACT-OUT
+006650         AT END
+006660             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+006670         NOT AT END
+006680             MOVE GL-EXTRACT-RECORD TO SCRATCH-RECORD
+006690             WRITE SCRATCH-RECORD
+006700             MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+006710             MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+006720             PERFORM 9910-CHECK-IO-STATUS
+006730                 THRU 9910-CHECK-IO-STATUS-EXIT
+006740             ADD 1 TO WS-TRUNC-RECORD-COUNTER
+006750     END-READ.
+006760     IF WS-GLEXTOUT-STATUS NOT = '10'
+006770         MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID
+006780         MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+006790         PERFORM 9910-CHECK-IO-STATUS
+006800             THRU 9910-CHECK-IO-STATUS-EXIT
+006810     END-IF.
+006820 1470-COPY-GLEXTRACT-TO-SCRATCH-EXIT.
+006830     EXIT.
+006840 1480-COPY-SCRATCH-TO-GLEXTRACT.
+006850     READ SCRATCH-FILE
+006860         AT END
+006870             MOVE 'Y' TO WS-TRUNC-EOF-SWITCH
+006880         NOT AT END
+006890             MOVE SCRATCH-RECORD TO GL-EXTRACT-RECORD
+006900             WRITE GL-EXTRACT-RECORD
+006910             MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID
+006920             MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE
+006930             PERFORM 9910-CHECK-IO-STATUS
+006940                 THRU 9910-CHECK-IO-STATUS-EXIT
+006950     END-READ.
+006960     IF WS-SCRATCHFILE-STATUS NOT = '10'
+006970         MOVE 'SCRATCH-FILE'        TO WS-ABEND-FILE-ID
+006980         MOVE WS-SCRATCHFILE-STATUS TO WS-ABEND-STATUS-CODE
+006990         PERFORM 9910-CHECK-IO-STATUS
+007000             THRU 9910-CHECK-IO-STATUS-EXIT
+007010     END-IF.
+007020 1480-COPY-SCRATCH-TO-GLEXTRACT-EXIT.
+007030     EXIT.
+007040*****************************************************************
+007050*   2000-PROCESS-ORDER-LINES - MAIN PROCESSING LOOP             *
+007060*****************************************************************
+007070 2000-PROCESS-ORDER-LINES.
+007080     IF OLI-IS-TRAILER
+007090         MOVE OLI-TRAILER-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT
+007100         MOVE OLI-TRAILER-CONTROL-TOTAL
+007110             TO WS-TRAILER-CONTROL-TOTAL
+007120         MOVE 'Y' TO WS-EOF-SWITCH
+007130     ELSE
+007140         ADD 1 TO WS-RECORDS-READ-COUNT
+007150         ADD OLI-SOMEID1 TO WS-COMPUTED-HASH-TOTAL
+007160         PERFORM 2200-EDIT-LINE-ITEM
+007170             THRU 2200-EDIT-LINE-ITEM-EXIT
+007180         IF WS-EDIT-FAILED
+007190             PERFORM 2600-WRITE-REJECT
+007200                 THRU 2600-WRITE-REJECT-EXIT
+007210         ELSE
+007220             PERFORM 2300-CALCULATE-EXTENSION
+007230                 THRU 2300-CALCULATE-EXTENSION-EXIT
+007240         END-IF
+007250         PERFORM 2700-TAKE-CHECKPOINT
+007260             THRU 2700-TAKE-CHECKPOINT-EXIT
+007270         PERFORM 2100-READ-ORDER-LINE
+007280             THRU 2100-READ-ORDER-LINE-EXIT
+007290     END-IF.
+007300 2000-PROCESS-ORDER-LINES-EXIT.
+007310     EXIT.
+007320*****************************************************************
+007330*   2100-READ-ORDER-LINE                                        *
+007340*****************************************************************
+007350 2100-READ-ORDER-LINE.
+007360     READ ORDER-LINE-IN
+007370         AT END
+007380             MOVE 'Y' TO WS-EOF-SWITCH
+007390     END-READ.
+007400     IF WS-ORDLNIN-STATUS NOT = '10'
+007410         MOVE 'ORDER-LINE-IN'   TO WS-ABEND-FILE-ID
+007420         MOVE WS-ORDLNIN-STATUS TO WS-ABEND-STATUS-CODE
+007430         PERFORM 9910-CHECK-IO-STATUS
+007440             THRU 9910-CHECK-IO-STATUS-EXIT
+007450     END-IF.
+007460 2100-READ-ORDER-LINE-EXIT.
+007470     EXIT.
+007480*****************************************************************
+007490*   2200-EDIT-LINE-ITEM - VALIDATE QUANTITY AND PRICE BEFORE    *
+007500*   THE MULTIPLY IS EVEN ATTEMPTED.                              *
+007510*****************************************************************
+007520 2200-EDIT-LINE-ITEM.
+007530     MOVE 'N' TO WS-EDIT-FAILED-SWITCH.
+007540     MOVE SPACES TO WS-REJECT-REASON-CODE.
+007550     IF OLI-SOMEID1 NOT > ZEROS
+007560         MOVE 'Y'    TO WS-EDIT-FAILED-SWITCH
+007570         MOVE 'QTY '  TO WS-REJECT-REASON-CODE
+007580     ELSE
+007590         IF OLI-SOMEID2 < WS-PRICE-FLOOR OR
+007600            OLI-SOMEID2 > WS-PRICE-CEILING
+007610             MOVE 'Y'    TO WS-EDIT-FAILED-SWITCH
+007620             MOVE 'PRC '  TO WS-REJECT-REASON-CODE
+007630         END-IF
+007640     END-IF.
+007650 2200-EDIT-LINE-ITEM-EXIT.
+007660     EXIT.
+007670*****************************************************************
+007680*   2300-CALCULATE-EXTENSION - SOMEID3 IS ALWAYS THE TRUNCATED   *
+007690*   EXTENSION (FEEDS THE TAX EXTRACT).  SOMEID4 IS ROUNDED ON    *
+007700*   THE DAILY RUN (FEEDS THE CUSTOMER INVOICE) BUT LEFT          *
+007710*   TRUNCATED ON THE MONTH-END RUN PER WS-ROUNDING-MODE-FLAG -   *
+007720*   SEE 1100-ACCEPT-RUN-PARAMETERS.                              *
+007730*****************************************************************
+007740 2300-CALCULATE-EXTENSION.
+007750     MOVE OLI-KEY     TO EXO-KEY.
+007760     MOVE OLI-SOMEID1 TO SOMEID1.
+007770     MOVE OLI-SOMEID2 TO SOMEID2.
+007780     IF WS-ROUNDING-MODE-TRUNCATED
+007790         MULTIPLY SOMEID1 BY SOMEID2
+007800             GIVING SOMEID3 SOMEID4
+007810             ON SIZE ERROR
+007820                 MOVE 'Y'    TO WS-EDIT-FAILED-SWITCH
+007830                 MOVE 'SIZE' TO WS-REJECT-REASON-CODE
+007840             NOT ON SIZE ERROR
+007850                 PERFORM 2400-WRITE-EXTENSION-OUT
+007860                     THRU 2400-WRITE-EXTENSION-OUT-EXIT
+007870                 PERFORM 2500-WRITE-GL-EXTRACT
+007880                     THRU 2500-WRITE-GL-EXTRACT-EXIT
+007890         END-MULTIPLY
+007900     ELSE
+007910         MULTIPLY SOMEID1 BY SOMEID2
+007920             GIVING SOMEID3 SOMEID4 ROUNDED
+007930             ON SIZE ERROR
+007940                 MOVE 'Y'    TO WS-EDIT-FAILED-SWITCH
+007950                 MOVE 'SIZE' TO WS-REJECT-REASON-CODE
+007960             NOT ON SIZE ERROR
+007970                 PERFORM 2400-WRITE-EXTENSION-OUT
+007980                     THRU 2400-WRITE-EXTENSION-OUT-EXIT
+007990                 PERFORM 2500-WRITE-GL-EXTRACT
+008000                     THRU 2500-WRITE-GL-EXTRACT-EXIT
+008010         END-MULTIPLY
+008020     END-IF.
+008030     IF WS-EDIT-FAILED
+008040         PERFORM 2600-WRITE-REJECT
+008050             THRU 2600-WRITE-REJECT-EXIT
+008060     END-IF.
+008070 2300-CALCULATE-EXTENSION-EXIT.
+008080     EXIT.
+008090*****************************************************************
+008100*   2400-WRITE-EXTENSION-OUT                                    *
+008110*****************************************************************
+008120 2400-WRITE-EXTENSION-OUT.
+008130     WRITE EXTENSION-OUT-RECORD.
+008140     MOVE 'EXTENSION-OUT'  TO WS-ABEND-FILE-ID.
+008150     MOVE WS-EXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+008160     PERFORM 9910-CHECK-IO-STATUS
+008170         THRU 9910-CHECK-IO-STATUS-EXIT.
+008180     ADD 1 TO WS-EXTENSION-WRITE-COUNT.
+008190     ADD SOMEID3 TO WS-SUM-SOMEID3
+008200         ON SIZE ERROR
+008210             DISPLAY 'MULTSTMT - CONTROL TOTAL OVERFLOW - '
+008220                 'WS-SUM-SOMEID3'
+008230             MOVE 16 TO RETURN-CODE
+008240             GOBACK
+008250     END-ADD.
+008260     ADD SOMEID4 TO WS-SUM-SOMEID4
+008270         ON SIZE ERROR
+008280             DISPLAY 'MULTSTMT - CONTROL TOTAL OVERFLOW - '
+008290                 'WS-SUM-SOMEID4'
+008300             MOVE 16 TO RETURN-CODE
+008310             GOBACK
+008320     END-ADD.
+008330 2400-WRITE-EXTENSION-OUT-EXIT.
+008340     EXIT.
+008350*****************************************************************
+008360*   2500-WRITE-GL-EXTRACT - FIXED-WIDTH GL LOADER RECORD.       *
+008370*   THE EXTENDED AMOUNT IS ALWAYS A DEBIT TO REVENUE.           *
+008380*****************************************************************
+008390 2500-WRITE-GL-EXTRACT.
+008400     MOVE WS-GL-ACCOUNT-CODE    TO GL-ACCOUNT-CODE.
+008410     MOVE WS-RUN-DATE (1:6)     TO GL-PERIOD.
+008420     MOVE SOMEID3               TO GL-AMOUNT.
+008430     MOVE 'D'                   TO GL-DR-CR-INDICATOR.
+008440     WRITE GL-EXTRACT-RECORD.
+008450     MOVE 'GL-EXTRACT-OUT'   TO WS-ABEND-FILE-ID.
+008460     MOVE WS-GLEXTOUT-STATUS TO WS-ABEND-STATUS-CODE.
+008470     PERFORM 9910-CHECK-IO-STATUS
+008480         THRU 9910-CHECK-IO-STATUS-EXIT.
+008490 2500-WRITE-GL-EXTRACT-EXIT.
+008500     EXIT.
+008510*****************************************************************
+008520*   2600-WRITE-REJECT                                           *
+008530*****************************************************************
+008540 2600-WRITE-REJECT.
+008550     MOVE OLI-KEY               TO REJ-KEY.
+008560     MOVE OLI-SOMEID1           TO REJ-SOMEID1.
+008570     MOVE OLI-SOMEID2           TO REJ-SOMEID2.
+008580     MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+008590     ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+008600     ACCEPT WS-CDT-TIME FROM TIME.
+008610     MOVE WS-CDT-DATE TO WS-TS-DATE.
+008620     MOVE WS-CDT-TIME TO WS-TS-TIME.
+008630     MOVE WS-TIMESTAMP-OUT      TO REJ-TIMESTAMP.
+008640     WRITE REJECT-RECORD.
+008650     MOVE 'REJECT-FILE'     TO WS-ABEND-FILE-ID.
+008660     MOVE WS-REJFILE-STATUS TO WS-ABEND-STATUS-CODE.
+008670     PERFORM 9910-CHECK-IO-STATUS
+008680         THRU 9910-CHECK-IO-STATUS-EXIT.
+008690     ADD 1 TO WS-RECORDS-REJECTED-COUNT.
+008700 2600-WRITE-REJECT-EXIT.
+008710     EXIT.
+008720*****************************************************************
+008730*   2700-TAKE-CHECKPOINT - EVERY WS-CHKPT-INTERVAL RECORDS,     *
+008740*   SAVE THE LAST KEY PROCESSED SO A RESTART CAN RESUME HERE.   *
+008750*****************************************************************
+008760 2700-TAKE-CHECKPOINT.
+008770     ADD 1 TO WS-CHKPT-RECORD-COUNTER.
+008780     IF WS-CHKPT-RECORD-COUNTER >= WS-CHKPT-INTERVAL
+008790         OPEN OUTPUT CHECKPOINT-FILE
+008800         MOVE 'CHECKPOINT-FILE'  TO WS-ABEND-FILE-ID
+008810         MOVE WS-CKPTFILE-STATUS TO WS-ABEND-STATUS-CODE
+008820         PERFORM 9900-CHECK-OPEN-STATUS
+008830             THRU 9900-CHECK-OPEN-STATUS-EXIT
+008840         MOVE OLI-KEY                   TO CKPT-LAST-KEY
+008850         MOVE WS-RECORDS-READ-COUNT     TO CKPT-RECORDS-READ-COUNT
+008860         MOVE WS-RECORDS-REJECTED-COUNT
+008870             TO CKPT-RECORDS-REJECTED-COUNT
+008880         MOVE WS-SUM-SOMEID3            TO CKPT-SUM-SOMEID3
+008890         MOVE WS-SUM-SOMEID4            TO CKPT-SUM-SOMEID4
+008900         MOVE WS-COMPUTED-HASH-TOTAL
+008910             TO CKPT-COMPUTED-HASH-TOTAL
+008920         MOVE WS-EXTENSION-WRITE-COUNT
+008930             TO CKPT-EXTENSION-WRITE-COUNT
+008940         WRITE CHECKPOINT-RECORD
+008950         MOVE 'CHECKPOINT-FILE'  TO WS-ABEND-FILE-ID
+008960         MOVE WS-CKPTFILE-STATUS TO WS-ABEND-STATUS-CODE
+008970         PERFORM 9910-CHECK-IO-STATUS
+008980             THRU 9910-CHECK-IO-STATUS-EXIT
+008990         CLOSE CHECKPOINT-FILE
+009000         MOVE ZEROS TO WS-CHKPT-RECORD-COUNTER
+009010     END-IF.
+009020 2700-TAKE-CHECKPOINT-EXIT.
+009030     EXIT.
+009040*****************************************************************
+009050*   7000-VALIDATE-BATCH-BALANCE - COMPARE THE RECORD COUNT AND  *
+009060*   HASH TOTAL ACCUMULATED DURING PROCESSING AGAINST THE        *
+009070*   TRAILER RECORD'S CONTROL FIGURES.                           *
+009080*****************************************************************
+009090 7000-VALIDATE-BATCH-BALANCE.
+009100     IF WS-RECORDS-READ-COUNT NOT = WS-TRAILER-RECORD-COUNT
+009110         MOVE 'Y' TO WS-OUT-OF-BALANCE-SWITCH
+009120     END-IF.
+009130     IF WS-COMPUTED-HASH-TOTAL NOT = WS-TRAILER-CONTROL-TOTAL
+009140         MOVE 'Y' TO WS-OUT-OF-BALANCE-SWITCH
+009150     END-IF.
+009160*    A NON-ZERO RETURN-CODE LETS THE NEXT JCL STEP (E.G. THE GL
+009170*    EXTRACT LOAD) TEST THE CONDITION CODE AND HOLD RATHER THAN
+009180*    AUTOMATICALLY LOADING POSTINGS FROM AN OUT-OF-BALANCE RUN.
+009190     IF WS-RUN-OUT-OF-BALANCE
+009200         MOVE 8 TO RETURN-CODE
+009210     END-IF.
+009220 7000-VALIDATE-BATCH-BALANCE-EXIT.
+009230     EXIT.
+009240*****************************************************************
+009250*   8000-WRITE-CONTROL-REPORT                                   *
+009260*****************************************************************
+009270 8000-WRITE-CONTROL-REPORT.
+009280     MOVE WS-RECORDS-READ-COUNT     TO WS-RPT-RECORDS-IN.
+009290     MOVE WS-RECORDS-REJECTED-COUNT TO WS-RPT-RECORDS-REJ.
+009300     MOVE WS-SUM-SOMEID3            TO WS-RPT-SUM-SOMEID3.
+009310     MOVE WS-SUM-SOMEID4            TO WS-RPT-SUM-SOMEID4.
+009320     MOVE SPACES TO CONTROL-RPT-LINE.
+009330     STRING 'MULTSTMT EXTENSION RUN CONTROL REPORT'
+009340         DELIMITED BY SIZE INTO CONTROL-RPT-LINE.
+009350     PERFORM 8010-WRITE-CONTROL-LINE
+009360         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009370     MOVE SPACES TO CONTROL-RPT-LINE.
+009380     PERFORM 8010-WRITE-CONTROL-LINE
+009390         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009400     MOVE SPACES TO CONTROL-RPT-LINE.
+009410     STRING 'RECORDS READ . . . . . . . . . '
+009420         WS-RPT-RECORDS-IN
+009430         DELIMITED BY SIZE INTO CONTROL-RPT-LINE.
+009440     PERFORM 8010-WRITE-CONTROL-LINE
+009450         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009460     MOVE SPACES TO CONTROL-RPT-LINE.
+009470     STRING 'RECORDS REJECTED . . . . . . . '
+009480         WS-RPT-RECORDS-REJ
+009490         DELIMITED BY SIZE INTO CONTROL-RPT-LINE.
+009500     PERFORM 8010-WRITE-CONTROL-LINE
+009510         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009520     MOVE SPACES TO CONTROL-RPT-LINE.
+009530     STRING 'TOTAL SOMEID3. . . . . . . . . '
+009540         WS-RPT-SUM-SOMEID3
+009550         DELIMITED BY SIZE INTO CONTROL-RPT-LINE.
+009560     PERFORM 8010-WRITE-CONTROL-LINE
+009570         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009580     MOVE SPACES TO CONTROL-RPT-LINE.
+009590     STRING 'TOTAL SOMEID4. . . . . . . . . '
+009600         WS-RPT-SUM-SOMEID4
+009610         DELIMITED BY SIZE INTO CONTROL-RPT-LINE.
+009620     PERFORM 8010-WRITE-CONTROL-LINE
+009630         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009640     MOVE SPACES TO CONTROL-RPT-LINE.
+009650     IF WS-RUN-OUT-OF-BALANCE
+009660         STRING '*** BATCH OUT OF BALANCE - SEE TRAILER ***'
+009670             DELIMITED BY SIZE INTO CONTROL-RPT-LINE
+009680     ELSE
+009690         STRING 'BATCH IN BALANCE WITH INPUT TRAILER RECORD'
+009700             DELIMITED BY SIZE INTO CONTROL-RPT-LINE
+009710     END-IF.
+009720     PERFORM 8010-WRITE-CONTROL-LINE
+009730         THRU 8010-WRITE-CONTROL-LINE-EXIT.
+009740 8000-WRITE-CONTROL-REPORT-EXIT.
+009750     EXIT.
+009760*****************************************************************
+009770*   8010-WRITE-CONTROL-LINE - WRITE ONE CONTROL-RPT-LINE AND     *
+009780*   CHECK THE RESULTING FILE STATUS.                             *
+009790*****************************************************************
+009800 8010-WRITE-CONTROL-LINE.
+009810     WRITE CONTROL-RPT-LINE.
+009820     MOVE 'CONTROL-RPT'    TO WS-ABEND-FILE-ID.
+009830     MOVE WS-CTLRPT-STATUS TO WS-ABEND-STATUS-CODE.
+009840     PERFORM 9910-CHECK-IO-STATUS
+009850         THRU 9910-CHECK-IO-STATUS-EXIT.
+009860 8010-WRITE-CONTROL-LINE-EXIT.
+009870     EXIT.
+009880*****************************************************************
+009890*   9000-TERMINATE                                               *
+009900*****************************************************************
+009910 9000-TERMINATE.
+009920     CLOSE ORDER-LINE-IN.
+009930     CLOSE EXTENSION-OUT.
+009940     CLOSE REJECT-FILE.
+009950     CLOSE GL-EXTRACT-OUT.
+009960     CLOSE CONTROL-RPT.
+009970*    THE RUN COMPLETED NORMALLY, SO ANY CHECKPOINT LEFT BY A
+009980*    PRIOR, ABENDED RUN NO LONGER APPLIES - CLEAR IT OUT NOW.
+009990*    OPEN OUTPUT ON A SEQUENTIAL FILE TRUNCATES IT, SO THE NEXT
+010000*    RUN'S 1200-CHECK-FOR-CHECKPOINT FINDS AN EMPTY FILE (AT
+010010*    END ON THE FIRST READ) RATHER THAN MISTAKING THIS RUN'S
+010020*    KEY FOR AN INCOMPLETE ONE.
+010030     OPEN OUTPUT CHECKPOINT-FILE.
+010040     MOVE 'CHECKPOINT-FILE'  TO WS-ABEND-FILE-ID.
+010050     MOVE WS-CKPTFILE-STATUS TO WS-ABEND-STATUS-CODE.
+010060     PERFORM 9900-CHECK-OPEN-STATUS
+010070         THRU 9900-CHECK-OPEN-STATUS-EXIT.
+010080     CLOSE CHECKPOINT-FILE.
+010090 9000-TERMINATE-EXIT.
+010100     EXIT.
+010110*****************************************************************
+010120*   9900-CHECK-OPEN-STATUS - FATAL IF THE FILE JUST OPENED DID   *
+010130*   NOT COME BACK WITH A GOOD STATUS.  ABENDS THE RUN RATHER     *
+010140*   THAN LETTING A BAD OPEN GO UNDETECTED.                       *
+010150*****************************************************************
+010160 9900-CHECK-OPEN-STATUS.
+010170     IF WS-ABEND-STATUS-CODE NOT = '00'
+010180         DISPLAY 'MULTSTMT - ERROR OPENING ' WS-ABEND-FILE-ID
+010190             ' FILE STATUS ' WS-ABEND-STATUS-CODE
+010200         MOVE 16 TO RETURN-CODE
+010210         GOBACK
+010220     END-IF.
+010230 9900-CHECK-OPEN-STATUS-EXIT.
+010240     EXIT.
+010250*****************************************************************
+010260*   9910-CHECK-IO-STATUS - FATAL IF A READ OR WRITE AFTER A      *
+010270*   SUCCESSFUL OPEN CAME BACK WITH A BAD STATUS.  FILE STATUS    *
+010280*   IS SOLELY THE PROGRAM'S RESPONSIBILITY ONCE FILE STATUS IS   *
+010290*   CODED ON THE SELECT, SO A REAL I/O ERROR HERE MUST ABEND     *
+010300*   THE RUN RATHER THAN LET PROCESSING CONTINUE ON BAD DATA.     *
+010310*****************************************************************
+010320 9910-CHECK-IO-STATUS.
+010330     IF WS-ABEND-STATUS-CODE NOT = '00'
+010340         DISPLAY 'MULTSTMT - I/O ERROR ON ' WS-ABEND-FILE-ID
+010350             ' FILE STATUS ' WS-ABEND-STATUS-CODE
+010360         MOVE 16 TO RETURN-CODE
+010370         GOBACK
+010380     END-IF.
+010390 9910-CHECK-IO-STATUS-EXIT.
+010400     EXIT.
