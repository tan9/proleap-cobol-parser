@@ -0,0 +1,32 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   LINEITEM.CPY                                               *
+000040*                                                               *
+000050*   SHARED FIELD LAYOUT FOR THE QUANTITY/PRICE/EXTENSION        *
+000060*   FIELDS USED BY THE DAILY EXTENSION RUN (MULTSTMT) AND ANY   *
+000070*   DOWNSTREAM PROGRAM (BILLING, GL EXTRACT, ETC.) THAT NEEDS   *
+000080*   TO READ THE SAME EXTENDED-AMOUNT NUMBERS.  COPY THIS        *
+000090*   DIRECTLY UNDER THE CONSUMING 01-LEVEL RECORD - THESE ARE    *
+000100*   PLAIN 05-LEVEL ITEMS, NOT A SELF-CONTAINED RECORD.          *
+000110*                                                               *
+000120*   MODIFICATION HISTORY                                       *
+000130*   DATE       BY    DESCRIPTION                                *
+000140*   ---------- ----- ------------------------------------------ *
+000150*   2026-08-09 JTM   ORIGINAL COPYBOOK - LINE-ITEM FIELDS       *
+000160*              SPLIT OUT OF MULTSTMT SO BILLING, THE GL         *
+000170*              EXTRACT, AND ANY OTHER CONSUMER STAY IN SYNC.    *
+000180*   2026-08-09 JTM   DOCUMENTED SOMEID3/SOMEID4 AS THE          *
+000190*              TRUNCATED/ROUNDED EXTENSION PAIR.                *
+000200*                                                               *
+000210*****************************************************************
+000220*    SOMEID1  - QUANTITY ORDERED ON THE LINE ITEM.
+000230     05  SOMEID1                     PIC 9(07)V9(02).
+000240*    SOMEID2  - UNIT PRICE FOR THE LINE ITEM.
+000250     05  SOMEID2                     PIC 9(05)V9(04).
+000260*    SOMEID3  - EXTENDED AMOUNT, TRUNCATED (NOT ROUNDED).
+000270*               FEEDS THE TAX EXTRACT, WHICH REQUIRES A
+000280*               FLOOR VALUE RATHER THAN A ROUNDED ONE.
+000290     05  SOMEID3                     PIC 9(09)V9(02).
+000300*    SOMEID4  - EXTENDED AMOUNT, ROUNDED.  FEEDS THE
+000310*               CUSTOMER-FACING INVOICE.
+000320     05  SOMEID4                     PIC 9(09)V9(02).
